@@ -1,111 +1,789 @@
-*******This program calculates the Tax applicxable, on the bases of tax slabs
-      * and savings and other incomes provided in the input. **********
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. STDRPT.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INCOMEFILE ASSIGN TO INCMFILE
-              ORGANIZATION IS SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL.
-           SELECT OUTPUTFL ASSIGN TO OUTFL
-              ORGANIZATION IS SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  INCOMEFILE
-           RECORDING MODE IS F
-           LABEL RECORDS STANDARD
-           BLOCK CONTAINS 0 RECORDS
-           RECORD CONTAINS 67 CHARACTERS
-           DATA RECORD IS INCOMEDETAILS.
-      *
-       01  INCOMEDETAILS.
-           02  PAN-NO        PIC X(7).
-           02  FILLER        PIC X(1).
-           02  SALARY        PIC 9(9)V99.
-           02  FILLER        PIC X(1).
-           02  OTH-INCOME    PIC 9(9)V99.
-           02  FILLER        PIC X(1).
-           02  SAVING        PIC 9(9)V99.
-           02  FILLER        PIC X(1).
-           02  HRA           PIC 9(9)V99.
-           02  FILLER        PIC X(1).
-           02  LTA           PIC 9(9)V99.
-
-       FD  OUTPUTFL
-           RECORDING MODE IS F
-           LABEL RECORDS STANDARD
-           BLOCK CONTAINS 0 RECORDS
-           RECORD CONTAINS 19 CHARACTERS
-           DATA RECORD IS OUTPUTDETAILS.
-      *
-       01  OUTPUTDETAILS.
-           02 PAN-NO-O       PIC X(7).
-           02 FILLER         PIC X(1).
-           02 INCOME-TAX-O   PIC 9(9)V99.
-
-
-       WORKING-STORAGE SECTION.
-
-       01  MISCELLANEOUS.
-           02  GROSS-SALARY     PIC 9(9)V99 VALUE ZERO.
-           02  DED              PIC 9(9)V99 VALUE ZERO.
-           02  TAX-SAL          PIC 9(9)V99 VALUE ZERO.
-           02  INCOME-TAX       PIC 9(9)V99 VALUE ZERO.
-           02  MAX-AMT          PIC 9(8)V99 VALUE 250000.00.
-           02  WS-EOF-INP              PIC X(001)  VALUE ' '.
-               88  WS-EOF-INP-YES                     VALUE 'Y'.
-
-       PROCEDURE DIVISION.
-       0001-MAIN.
-           OPEN INPUT INCOMEFILE
-                OUTPUT OUTPUTFL
-           PERFORM UNTIL WS-EOF-INP-YES
-               READ INCOMEFILE
-                   AT END
-                       SET WS-EOF-INP-YES TO TRUE
-                   NOT AT END
-                        PERFORM 0002-CALCULATE-TAX THRU 0002-EXIT
-                   END-READ
-           END-PERFORM
-
-
-           PERFORM 0004-CLOSEFILE THRU 0004-EXIT.
-         0001-EXIT.
-           EXIT.
-      *
-       0002-CALCULATE-TAX.
-      *
-           IF SAVING > MAX-AMT
-             MOVE MAX-AMT TO SAVING
-           END-IF
-           COMPUTE GROSS-SALARY=SALARY+OTH-INCOME
-           COMPUTE DED=HRA+SAVING+LTA
-           COMPUTE TAX-SAL=GROSS-SALARY - DED
-           EVALUATE TRUE
-             WHEN TAX-SAL <= 250000
-               MOVE ZEROS TO INCOME-TAX
-             WHEN TAX-SAL >250000 AND TAX-SAL <= 500000
-               COMPUTE INCOME-TAX = 0.05*TAX-SAL
-             WHEN TAX-SAL > 500000
-               COMPUTE INCOME-TAX = 0.2*TAX-SAL
-           END-EVALUATE.
-           DISPLAY 'THE TAX CALCULATED IS: 'INCOME-TAX.
-           PERFORM 0003-WRITE-OUTPUT THRU 0003-EXIT.
-      *
-         0002-EXIT.
-      *
-       0003-WRITE-OUTPUT.
-      *
-           MOVE PAN-NO TO PAN-NO-O.
-           MOVE INCOME-TAX TO INCOME-TAX-O.
-           WRITE OUTPUTDETAILS.
-      *
-       0003-EXIT.
-      *
-       0004-CLOSEFILE.
-           CLOSE INCOMEFILE, OUTPUTFL
-           GOBACK.
-       0004-EXIT.
+*******This program calculates the Tax applicxable, on the bases of tax slabs
+      * and savings and other incomes provided in the input. **********
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STDRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INCOMEFILE ASSIGN TO INCMFILE
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+           SELECT OUTPUTFL ASSIGN TO OUTFL
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+           SELECT EXCEPTFL ASSIGN TO EXCPFL
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+           SELECT CHECKPTFL ASSIGN TO CHKPTFL
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-CKPT-STATUS.
+           SELECT EMPMAST ASSIGN TO EMPMAST
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EMP-PAN-NO
+              FILE STATUS IS WS-EMP-STATUS.
+           SELECT PRINTFL ASSIGN TO PRTFL
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+           SELECT PARMFL ASSIGN TO PARMFILE
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-PARM-STATUS.
+           SELECT TDSRPTFL ASSIGN TO TDSRPT
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INCOMEFILE
+           RECORDING MODE IS F
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 103 CHARACTERS
+           DATA RECORD IS INCOMEDETAILS.
+      *
+      *    SAVING WAS SPLIT OUT INTO ITS UNDERLYING DEDUCTION
+      *    SECTIONS SO EACH ONE CAN BE CAPPED AT ITS OWN LIMIT IN
+      *    0002-CALCULATE-TAX RATHER THAN ONE BLANKET CEILING.
+       01  INCOMEDETAILS.
+           02  PAN-NO        PIC X(7).
+           02  FILLER        PIC X(1).
+           02  SALARY        PIC 9(9)V99.
+           02  FILLER        PIC X(1).
+           02  OTH-INCOME    PIC 9(9)V99.
+           02  FILLER        PIC X(1).
+           02  DED-80C       PIC 9(9)V99.
+           02  FILLER        PIC X(1).
+           02  DED-80D       PIC 9(9)V99.
+           02  FILLER        PIC X(1).
+           02  DED-80G       PIC 9(9)V99.
+           02  FILLER        PIC X(1).
+           02  HRA           PIC 9(9)V99.
+           02  FILLER        PIC X(1).
+           02  LTA           PIC 9(9)V99.
+           02  FILLER        PIC X(1).
+           02  TDS-DEDUCTED  PIC 9(9)V99.
+
+       FD  OUTPUTFL
+           RECORDING MODE IS F
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 55 CHARACTERS
+           DATA RECORD IS OUTPUTDETAILS.
+      *
+      *
+      *    ENRICHED WITH THE EMPLOYEE MASTER LOOKUP - ID/NAME SO A
+      *    LINE CAN BE TIED BACK TO A PERSON, CATEGORY-O SO THE
+      *    SENIOR/SUPER-SENIOR SLAB TREATMENT IS VISIBLE ON OUTPUT.
+      *
+      *    REC-TYPE-O/TRAILER-REC-TYPE ARE A LEADING RECORD-TYPE
+      *    INDICATOR COMMON TO BOTH LAYOUTS ('D' DETAIL, 'T' TRAILER)
+      *    SO A RECONCILIATION JOB SNIFFING CONTENT - NOT JUST
+      *    POSITION IN THE FILE - CAN NEVER MISTAKE A DETAIL RECORD
+      *    FOR THE TRAILER OR VICE VERSA.
+       01  OUTPUTDETAILS.
+           02 REC-TYPE-O     PIC X(1)      VALUE 'D'.
+           02 PAN-NO-O       PIC X(7).
+           02 FILLER         PIC X(1).
+           02 INCOME-TAX-O   PIC 9(9)V99.
+           02 FILLER         PIC X(1).
+           02 EMP-ID-O       PIC X(6).
+           02 FILLER         PIC X(1).
+           02 CATEGORY-O     PIC X(1).
+           02 FILLER         PIC X(1).
+           02 EMP-NAME-O     PIC X(25).
+      *
+      *    CONTROL-TOTAL TRAILER, WRITTEN ONCE AT END OF RUN SO
+      *    DOWNSTREAM JOBS CAN RECONCILE COUNTS AND TAX TOTALS.
+       01  OUTPUT-TRAILER.
+           02 TRAILER-REC-TYPE PIC X(1)     VALUE 'T'.
+           02 TRAILER-ID       PIC X(3)      VALUE 'TLR'.
+           02 TRAILER-COUNT    PIC 9(09).
+           02 TRAILER-TAX-TOT  PIC 9(09)V99.
+           02 FILLER           PIC X(31)     VALUE SPACES.
+
+       FD  EXCEPTFL
+           RECORDING MODE IS F
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 40 CHARACTERS
+           DATA RECORD IS EXCEPTDETAILS.
+      *
+       01  EXCEPTDETAILS.
+           02  PAN-NO-X          PIC X(7).
+           02  FILLER            PIC X(1).
+           02  REASON-CODE-X     PIC X(4).
+           02  FILLER            PIC X(1).
+           02  REASON-TEXT-X     PIC X(27).
+
+       FD  CHECKPTFL
+           RECORDING MODE IS F
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 41 CHARACTERS
+           DATA RECORD IS CKPT-RECORD.
+      *
+      *    CKPT-TAX-TOTAL, CKPT-PAGE-NUMBER AND CKPT-LINE-COUNT RIDE
+      *    ALONG WITH THE COUNT/PAN-NO WATERMARK SO A RESTART PICKS UP
+      *    THE RUNNING TAX TOTAL AND THE PRINT REPORT'S PAGE SEQUENCE -
+      *    BOTH THE PAGE NUMBER AND THE LINE POSITION WITHIN THAT PAGE -
+      *    AT THE SAME POINT THEY WERE CHECKPOINTED, RATHER THAN
+      *    RESETTING THEM TO ZERO.
+      *
+      *    CKPT-RUN-STATUS DISTINGUISHES A MID-RUN WATERMARK ('I' -
+      *    INCOMPLETE) FROM THE SENTINEL WRITTEN AT A CLEAN END OF
+      *    RUN ('C' - COMPLETE), SO A ROUTINE FRESH RUN AGAINST A NEW
+      *    INCOMEFILE DOES NOT MISTAKE THE PRIOR RUN'S FINAL WATERMARK
+      *    FOR AN ABEND TO RESTART FROM.
+       01  CKPT-RECORD.
+           02  CKPT-REC-COUNT    PIC 9(09).
+           02  FILLER            PIC X(01).
+           02  CKPT-PAN-NO       PIC X(07).
+           02  FILLER            PIC X(01).
+           02  CKPT-TAX-TOTAL    PIC 9(09)V99.
+           02  FILLER            PIC X(01).
+           02  CKPT-PAGE-NUMBER  PIC 9(04).
+           02  FILLER            PIC X(01).
+           02  CKPT-LINE-COUNT   PIC 9(04).
+           02  FILLER            PIC X(01).
+           02  CKPT-RUN-STATUS   PIC X(01).
+               88  CKPT-STATUS-INCOMPLETE  VALUE 'I'.
+               88  CKPT-STATUS-COMPLETE    VALUE 'C'.
+
+      *
+      *    EMPLOYEE MASTER - KEYED BY PAN-NO SO 0002-CALCULATE-TAX
+      *    CAN PULL DATE OF BIRTH FOR SENIOR-CITIZEN SLAB TREATMENT
+      *    AND 0003-WRITE-OUTPUT CAN CARRY NAME/ID ON OUTPUTFL.
+       FD  EMPMAST
+           RECORDING MODE IS F
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 46 CHARACTERS
+           DATA RECORD IS EMP-MASTER-REC.
+      *
+       01  EMP-MASTER-REC.
+           02  EMP-PAN-NO        PIC X(07).
+           02  EMP-ID            PIC X(06).
+           02  EMP-NAME          PIC X(25).
+           02  EMP-DOB           PIC 9(08).
+           02  EMP-DOB-X REDEFINES EMP-DOB.
+               03  EMP-DOB-YEAR      PIC 9(04).
+               03  EMP-DOB-MONTH     PIC 9(02).
+               03  EMP-DOB-DAY       PIC 9(02).
+
+      *
+      *    HUMAN-READABLE COMPANION TO OUTPUTFL - PAGE-HEADED, WITH
+      *    A PAGE BREAK EVERY WS-MAX-LINES-PAGE EMPLOYEES.
+       FD  PRINTFL
+           RECORDING MODE IS F
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+      *
+       01  PRINT-LINE                  PIC X(132).
+
+      *
+      *    ASSESSMENT-YEAR-KEYED SLAB PARAMETERS - READ ONCE AT
+      *    STARTUP SO A NEW YEAR'S RATES CAN BE ROLLED FORWARD
+      *    WITHOUT TOUCHING 0002-CALCULATE-TAX.
+       FD  PARMFL
+           RECORDING MODE IS F
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 73 CHARACTERS
+           DATA RECORD IS PARM-RECORD.
+      *
+       01  PARM-RECORD.
+           02  PARM-ASSESSMENT-YEAR  PIC X(04).
+           02  PARM-MAX-AMT          PIC 9(08)V99.
+           02  PARM-SLAB-2-LIMIT     PIC 9(09)V99.
+           02  PARM-SLAB-3-LIMIT     PIC 9(09)V99.
+           02  PARM-SLAB-4-LIMIT     PIC 9(09)V99.
+           02  PARM-SLAB-5-LIMIT     PIC 9(09)V99.
+           02  PARM-SLAB-1-RATE      PIC V999.
+           02  PARM-SLAB-2-RATE      PIC V999.
+           02  PARM-SLAB-3-RATE      PIC V999.
+           02  PARM-SLAB-4-RATE      PIC V999.
+           02  PARM-SLAB-5-RATE      PIC V999.
+
+      *
+      *    TDS RECONCILIATION - COMPUTED TAX NETTED AGAINST WHAT WAS
+      *    ALREADY WITHHELD, WITH A SHORTFALL/EXCESS FLAG PER PAN-NO.
+       FD  TDSRPTFL
+           RECORDING MODE IS F
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 45 CHARACTERS
+           DATA RECORD IS TDS-RECORD.
+      *
+       01  TDS-RECORD.
+           02  PAN-NO-T          PIC X(7).
+           02  FILLER            PIC X(1).
+           02  COMPUTED-TAX-T    PIC 9(9)V99.
+           02  FILLER            PIC X(1).
+           02  TDS-DEDUCTED-T    PIC 9(9)V99.
+           02  FILLER            PIC X(1).
+           02  TAX-DIFF-T        PIC 9(9)V99.
+           02  FILLER            PIC X(1).
+           02  TDS-FLAG-T        PIC X(1).
+
+
+       WORKING-STORAGE SECTION.
+
+       01  MISCELLANEOUS.
+           02  GROSS-SALARY     PIC 9(9)V99 VALUE ZERO.
+           02  DED              PIC 9(9)V99 VALUE ZERO.
+           02  TAX-SAL          PIC 9(9)V99 VALUE ZERO.
+           02  INCOME-TAX       PIC 9(9)V99 VALUE ZERO.
+           02  MAX-AMT          PIC 9(8)V99 VALUE 250000.00.
+           02  WS-EOF-INP              PIC X(001)  VALUE ' '.
+               88  WS-EOF-INP-YES                     VALUE 'Y'.
+           02  WS-VALID-REC            PIC X(001)  VALUE 'Y'.
+               88  WS-VALID-REC-YES                    VALUE 'Y'.
+               88  WS-VALID-REC-NO                      VALUE 'N'.
+           02  WS-REASON-CODE          PIC X(004)  VALUE SPACES.
+           02  WS-REASON-TEXT          PIC X(027)  VALUE SPACES.
+           02  WS-INPUT-COUNT          PIC 9(09)   VALUE ZERO.
+           02  WS-TAX-TOTAL            PIC 9(09)V99 VALUE ZERO.
+      *
+      *    CHECKPOINT/RESTART CONTROLS - A WATERMARK IS WRITTEN TO
+      *    CHECKPTFL EVERY WS-CHECKPOINT-INTERVAL RECORDS SO A RERUN
+      *    CAN SKIP PAST INPUT ALREADY PROCESSED BY A PRIOR ABEND.
+       01  CHECKPOINT-CONTROLS.
+           02  WS-CKPT-STATUS          PIC X(02)   VALUE SPACES.
+           02  WS-CHECKPOINT-INTERVAL  PIC 9(05)   VALUE 01000.
+           02  WS-RESTART-COUNT        PIC 9(09)   VALUE ZERO.
+           02  WS-LAST-PAN-NO          PIC X(07)   VALUE SPACES.
+           02  WS-CKPT-QUOTIENT        PIC 9(09)   VALUE ZERO.
+           02  WS-CKPT-REMAINDER       PIC 9(05)   VALUE ZERO.
+           02  WS-LAST-SKIPPED-PAN-NO  PIC X(07)   VALUE SPACES.
+           02  WS-RESTART-RUN          PIC X(001)  VALUE 'N'.
+               88  WS-RESTART-RUN-YES                  VALUE 'Y'.
+      *
+      *    RUN DATE, ACCEPTED ONCE AT STARTUP - USED FOR AGE
+      *    CALCULATION AND FOR THE RUN DATE ON THE PRINT REPORT.
+       01  WS-RUN-DATE-FIELDS.
+           02  WS-RUN-DATE-YYYYMMDD    PIC 9(08)   VALUE ZERO.
+           02  WS-RUN-DATE-X REDEFINES WS-RUN-DATE-YYYYMMDD.
+               03  WS-CURRENT-YEAR         PIC 9(04).
+               03  WS-CURRENT-MONTH        PIC 9(02).
+               03  WS-CURRENT-DAY          PIC 9(02).
+      *
+      *    EMPLOYEE MASTER LOOKUP WORK AREA AND AGE-BASED EXEMPTION
+      *    THRESHOLDS, PICKED UP BY 0002-CALCULATE-TAX IN PLACE OF
+      *    THE FLAT MAX-AMT FOR SENIOR/SUPER-SENIOR CITIZENS.
+       01  EMPLOYEE-LOOKUP-AREA.
+           02  WS-EMP-STATUS           PIC X(02)   VALUE SPACES.
+           02  WS-EMP-AGE              PIC 9(03)   VALUE ZERO.
+           02  WS-EXEMPT-LIMIT         PIC 9(08)V99 VALUE ZERO.
+           02  SENIOR-AGE-THRESHOLD    PIC 9(03)   VALUE 060.
+           02  SUPER-SR-AGE-THRESHOLD  PIC 9(03)   VALUE 080.
+           02  SENIOR-EXEMPT-LIMIT     PIC 9(08)V99 VALUE 300000.00.
+           02  SUPER-SR-EXEMPT-LIMIT   PIC 9(08)V99 VALUE 500000.00.
+           02  CATEGORY-CODE           PIC X(01)   VALUE 'N'.
+      *
+      *    PRINT-REPORT CONTROLS AND LINE LAYOUTS FOR PRINTFL.
+       01  PRINT-CONTROLS.
+           02  WS-PAGE-NUMBER          PIC 9(04)   VALUE ZERO.
+           02  WS-LINE-COUNT           PIC 9(04)   VALUE ZERO.
+           02  WS-MAX-LINES-PAGE       PIC 9(04)   VALUE 0020.
+           02  WS-BLANK-LINE           PIC X(132)  VALUE SPACES.
+
+       01  RPT-HEADING-1.
+           02  FILLER      PIC X(20)  VALUE 'STDRPT INCOME TAX'.
+           02  FILLER      PIC X(15)  VALUE 'RUN DATE:'.
+           02  RPT-RUN-DATE PIC X(10).
+           02  FILLER      PIC X(10)  VALUE SPACES.
+           02  FILLER      PIC X(06)  VALUE 'PAGE:'.
+           02  RPT-PAGE-NO PIC ZZZ9.
+           02  FILLER      PIC X(67)  VALUE SPACES.
+
+       01  RPT-HEADING-2.
+           02  FILLER      PIC X(09)  VALUE 'PAN NO'.
+           02  FILLER      PIC X(28)  VALUE 'EMPLOYEE NAME'.
+           02  FILLER      PIC X(16)  VALUE 'GROSS SALARY'.
+           02  FILLER      PIC X(16)  VALUE 'DEDUCTIONS'.
+           02  FILLER      PIC X(14)  VALUE 'TAX PAYABLE'.
+           02  FILLER      PIC X(49)  VALUE SPACES.
+
+       01  RPT-DETAIL-LINE.
+           02  RPT-PAN-NO      PIC X(09).
+           02  FILLER          PIC X(01) VALUE SPACE.
+           02  RPT-EMP-NAME    PIC X(27).
+           02  FILLER          PIC X(01) VALUE SPACE.
+           02  RPT-GROSS-SAL   PIC Z,ZZZ,ZZZ,ZZ9.99.
+           02  FILLER          PIC X(01) VALUE SPACE.
+           02  RPT-DED         PIC Z,ZZZ,ZZZ,ZZ9.99.
+           02  FILLER          PIC X(01) VALUE SPACE.
+           02  RPT-TAX         PIC Z,ZZZ,ZZZ,ZZ9.99.
+           02  FILLER          PIC X(44) VALUE SPACES.
+      *
+      *    PARAMETER-FILE CONTROLS - THE ASSESSMENT YEAR IS TAKEN FROM
+      *    THE RUN PARAMETER SO THE SAME PROGRAM CAN BE RUN AGAINST ANY
+      *    YEAR'S DATA; IF NO PARAMETER IS SUPPLIED IT DEFAULTS TO THE
+      *    RUN YEAR. THE RESOLVED YEAR KEYS THE LOOKUP INTO PARMFL.
+       01  PARM-CONTROLS.
+           02  WS-PARM-STATUS         PIC X(02)   VALUE SPACES.
+           02  WS-ASSESSMENT-YEAR     PIC X(04)   VALUE SPACES.
+           02  WS-ASSESSMENT-YEAR-PARM PIC X(04)  VALUE SPACES.
+           02  WS-PARM-FOUND          PIC X(001)  VALUE 'N'.
+               88  WS-PARM-FOUND-YES                   VALUE 'Y'.
+      *
+      *    TDS RECONCILIATION WORK AREA.
+       01  TDS-RECON-AREA.
+           02  WS-TDS-DIFF            PIC S9(9)V99 VALUE ZERO.
+           02  WS-TDS-DIFF-ABS        PIC 9(9)V99  VALUE ZERO.
+           02  TDS-FLAG               PIC X(001)   VALUE 'B'.
+      *
+      *    TAX SLAB TABLE - MAX-AMT IS THE EXEMPT-BAND CEILING, THE
+      *    BANDS ABOVE IT ARE WALKED IN 0002-CALCULATE-TAX TO BUILD
+      *    THE TAX UP MARGINALLY, SLAB BY SLAB.
+       01  SLAB-PARMS.
+           02  SLAB-2-LIMIT     PIC 9(9)V99 VALUE 500000.00.
+           02  SLAB-3-LIMIT     PIC 9(9)V99 VALUE 750000.00.
+           02  SLAB-4-LIMIT     PIC 9(9)V99 VALUE 1000000.00.
+           02  SLAB-5-LIMIT     PIC 9(9)V99 VALUE 1250000.00.
+           02  SLAB-1-RATE      PIC V999    VALUE .050.
+           02  SLAB-2-RATE      PIC V999    VALUE .100.
+           02  SLAB-3-RATE      PIC V999    VALUE .150.
+           02  SLAB-4-RATE      PIC V999    VALUE .200.
+           02  SLAB-5-RATE      PIC V999    VALUE .300.
+           02  TAX-BAND-AMT     PIC 9(9)V99 VALUE ZERO.
+      *
+      *    PER-SECTION DEDUCTION CEILINGS APPLIED IN 0002-CALCULATE-TAX.
+       01  DEDUCTION-CAPS.
+           02  DED-80C-CAP      PIC 9(9)V99 VALUE 150000.00.
+           02  DED-80D-CAP      PIC 9(9)V99 VALUE 25000.00.
+           02  DED-80G-CAP      PIC 9(9)V99 VALUE 100000.00.
+      *
+      *    SURCHARGE BANDS (APPLIED TO INCOME-TAX BY GROSS-SALARY)
+      *    AND THE HEALTH & EDUCATION CESS APPLIED AFTER SURCHARGE.
+       01  CESS-SURCHARGE-PARMS.
+           02  SURCHARGE-LIMIT-1  PIC 9(9)V99 VALUE 5000000.00.
+           02  SURCHARGE-LIMIT-2  PIC 9(9)V99 VALUE 10000000.00.
+           02  SURCHARGE-LIMIT-3  PIC 9(9)V99 VALUE 20000000.00.
+           02  SURCHARGE-RATE-1   PIC V999    VALUE .100.
+           02  SURCHARGE-RATE-2   PIC V999    VALUE .150.
+           02  SURCHARGE-RATE-3   PIC V999    VALUE .250.
+           02  CESS-RATE          PIC V999    VALUE .040.
+           02  SURCHARGE-AMT      PIC 9(9)V99 VALUE ZERO.
+           02  CESS-AMT           PIC 9(9)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0001-MAIN.
+           ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ASSESSMENT-YEAR-PARM FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE SPACES TO WS-ASSESSMENT-YEAR-PARM
+           END-ACCEPT
+           IF WS-ASSESSMENT-YEAR-PARM = SPACES OR LOW-VALUES
+             MOVE WS-CURRENT-YEAR TO WS-ASSESSMENT-YEAR
+           ELSE
+             MOVE WS-ASSESSMENT-YEAR-PARM TO WS-ASSESSMENT-YEAR
+           END-IF
+           PERFORM 0000B-READ-PARAMETERS THRU 0000B-EXIT
+           PERFORM 0000-CHECK-RESTART THRU 0000-EXIT
+           IF WS-RESTART-RUN-YES
+             OPEN INPUT INCOMEFILE
+             OPEN EXTEND OUTPUTFL
+             OPEN EXTEND EXCEPTFL
+             OPEN EXTEND PRINTFL
+             OPEN EXTEND TDSRPTFL
+             OPEN INPUT EMPMAST
+             PERFORM 0000A-SKIP-PROCESSED THRU 0000A-EXIT
+           ELSE
+             OPEN INPUT INCOMEFILE
+             OPEN OUTPUT OUTPUTFL
+             OPEN OUTPUT EXCEPTFL
+             OPEN OUTPUT PRINTFL
+             OPEN OUTPUT TDSRPTFL
+             OPEN INPUT EMPMAST
+           END-IF
+           PERFORM UNTIL WS-EOF-INP-YES
+               READ INCOMEFILE
+                   AT END
+                       SET WS-EOF-INP-YES TO TRUE
+                   NOT AT END
+                        ADD 1 TO WS-INPUT-COUNT
+                        PERFORM 0001A-VALIDATE-RECORD THRU
+                            0001A-EXIT
+                        IF WS-VALID-REC-YES
+                          PERFORM 0002-CALCULATE-TAX THRU 0002-EXIT
+                        ELSE
+                          PERFORM 0001B-WRITE-EXCEPTION THRU
+                              0001B-EXIT
+                        END-IF
+                        PERFORM 0006A-CHECK-CHECKPOINT THRU
+                            0006A-EXIT
+                   END-READ
+           END-PERFORM
+
+           PERFORM 0005-WRITE-TRAILER THRU 0005-EXIT.
+           PERFORM 0006B-CLOSE-CHECKPOINT THRU 0006B-EXIT.
+           PERFORM 0004-CLOSEFILE THRU 0004-EXIT.
+         0001-EXIT.
+           EXIT.
+      *
+       0000-CHECK-RESTART.
+      *
+           OPEN INPUT CHECKPTFL
+           IF WS-CKPT-STATUS = '00'
+             READ CHECKPTFL
+               AT END
+                 CONTINUE
+               NOT AT END
+                 IF CKPT-STATUS-COMPLETE
+      *
+      *    THE PRIOR RUN REACHED A CLEAN END OF FILE AND CLOSED OUT
+      *    ITS WATERMARK - THIS IS A FRESH RUN, NOT A RESTART.
+                   CONTINUE
+                 ELSE
+                   MOVE CKPT-REC-COUNT TO WS-RESTART-COUNT
+                   MOVE CKPT-PAN-NO TO WS-LAST-PAN-NO
+                   MOVE CKPT-TAX-TOTAL TO WS-TAX-TOTAL
+                   MOVE CKPT-PAGE-NUMBER TO WS-PAGE-NUMBER
+                   MOVE CKPT-LINE-COUNT TO WS-LINE-COUNT
+                   SET WS-RESTART-RUN-YES TO TRUE
+                 END-IF
+             END-READ
+             CLOSE CHECKPTFL
+           END-IF.
+      *
+       0000-EXIT.
+      *
+       0000A-SKIP-PROCESSED.
+      *
+           PERFORM UNTIL WS-INPUT-COUNT >= WS-RESTART-COUNT
+                          OR WS-EOF-INP-YES
+               READ INCOMEFILE
+                   AT END
+                       SET WS-EOF-INP-YES TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-INPUT-COUNT
+                       MOVE PAN-NO TO WS-LAST-SKIPPED-PAN-NO
+               END-READ
+           END-PERFORM
+      *
+      *    THE LAST RECORD SKIPPED SHOULD BE THE SAME ONE THE PRIOR
+      *    RUN'S CHECKPOINT WAS TAKEN ON. IF IT ISN'T, THE SOURCE FILE
+      *    HAS CHANGED SINCE THE ABEND AND THE WATERMARK CAN NO LONGER
+      *    BE TRUSTED TO RESUME AT THE RIGHT PLACE.
+           IF WS-LAST-SKIPPED-PAN-NO NOT = WS-LAST-PAN-NO
+             DISPLAY 'CHECKPOINT PAN-NO MISMATCH ON RESTART'
+             DISPLAY 'EXPECTED PAN-NO ' WS-LAST-PAN-NO
+                 ' BUT FOUND ' WS-LAST-SKIPPED-PAN-NO
+             DISPLAY 'INPUT FILE HAS LIKELY CHANGED SINCE THE ABEND -'
+                 ' RESTART ABANDONED'
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+      *
+       0000A-EXIT.
+      *
+       0000B-READ-PARAMETERS.
+      *
+           OPEN INPUT PARMFL
+           IF WS-PARM-STATUS = '00'
+             PERFORM UNTIL WS-PARM-FOUND-YES
+                        OR WS-PARM-STATUS NOT = '00'
+                 READ PARMFL
+                     AT END
+                         MOVE '10' TO WS-PARM-STATUS
+                     NOT AT END
+                         IF PARM-ASSESSMENT-YEAR = WS-ASSESSMENT-YEAR
+                             SET WS-PARM-FOUND-YES TO TRUE
+                             MOVE PARM-MAX-AMT TO MAX-AMT
+                             MOVE PARM-SLAB-2-LIMIT TO SLAB-2-LIMIT
+                             MOVE PARM-SLAB-3-LIMIT TO SLAB-3-LIMIT
+                             MOVE PARM-SLAB-4-LIMIT TO SLAB-4-LIMIT
+                             MOVE PARM-SLAB-5-LIMIT TO SLAB-5-LIMIT
+                             MOVE PARM-SLAB-1-RATE TO SLAB-1-RATE
+                             MOVE PARM-SLAB-2-RATE TO SLAB-2-RATE
+                             MOVE PARM-SLAB-3-RATE TO SLAB-3-RATE
+                             MOVE PARM-SLAB-4-RATE TO SLAB-4-RATE
+                             MOVE PARM-SLAB-5-RATE TO SLAB-5-RATE
+                         END-IF
+                 END-READ
+             END-PERFORM
+             CLOSE PARMFL
+           END-IF.
+      *
+      *    NO PARMFL RECORD FOR THE ASSESSMENT YEAR - FALL BACK ON
+      *    THE VALUE-CLAUSE DEFAULTS IN SLAB-PARMS/MISCELLANEOUS.
+       0000B-EXIT.
+      *
+       0001A-VALIDATE-RECORD.
+      *
+           SET WS-VALID-REC-YES TO TRUE
+           MOVE SPACES TO WS-REASON-CODE
+           MOVE SPACES TO WS-REASON-TEXT
+           IF PAN-NO = SPACES OR LOW-VALUES
+             SET WS-VALID-REC-NO TO TRUE
+             MOVE 'E001' TO WS-REASON-CODE
+             MOVE 'PAN-NO IS BLANK' TO WS-REASON-TEXT
+           END-IF
+           IF WS-VALID-REC-YES
+             IF SALARY NOT NUMERIC OR OTH-INCOME NOT NUMERIC
+                OR DED-80C NOT NUMERIC OR DED-80D NOT NUMERIC
+                OR DED-80G NOT NUMERIC OR HRA NOT NUMERIC
+                OR LTA NOT NUMERIC OR TDS-DEDUCTED NOT NUMERIC
+               SET WS-VALID-REC-NO TO TRUE
+               MOVE 'E002' TO WS-REASON-CODE
+               MOVE 'NON-NUMERIC AMOUNT FIELD' TO WS-REASON-TEXT
+             END-IF
+           END-IF.
+      *
+       0001A-EXIT.
+      *
+       0001B-WRITE-EXCEPTION.
+      *
+           MOVE PAN-NO TO PAN-NO-X
+           MOVE WS-REASON-CODE TO REASON-CODE-X
+           MOVE WS-REASON-TEXT TO REASON-TEXT-X
+           WRITE EXCEPTDETAILS.
+      *
+       0001B-EXIT.
+      *
+       0002-CALCULATE-TAX.
+      *
+           PERFORM 0002B-LOOKUP-EMPLOYEE THRU 0002B-EXIT
+           IF DED-80C > DED-80C-CAP
+             MOVE DED-80C-CAP TO DED-80C
+           END-IF
+           IF DED-80D > DED-80D-CAP
+             MOVE DED-80D-CAP TO DED-80D
+           END-IF
+           IF DED-80G > DED-80G-CAP
+             MOVE DED-80G-CAP TO DED-80G
+           END-IF
+           COMPUTE GROSS-SALARY=SALARY+OTH-INCOME
+           COMPUTE DED=HRA+DED-80C+DED-80D+DED-80G+LTA
+           COMPUTE TAX-SAL=GROSS-SALARY - DED
+           MOVE ZEROS TO INCOME-TAX
+           IF TAX-SAL > WS-EXEMPT-LIMIT
+             IF TAX-SAL > SLAB-2-LIMIT
+               COMPUTE TAX-BAND-AMT = SLAB-2-LIMIT - WS-EXEMPT-LIMIT
+             ELSE
+               COMPUTE TAX-BAND-AMT = TAX-SAL - WS-EXEMPT-LIMIT
+             END-IF
+             COMPUTE INCOME-TAX = INCOME-TAX +
+                 TAX-BAND-AMT * SLAB-1-RATE
+           END-IF
+           IF TAX-SAL > SLAB-2-LIMIT
+             IF TAX-SAL > SLAB-3-LIMIT
+               COMPUTE TAX-BAND-AMT = SLAB-3-LIMIT - SLAB-2-LIMIT
+             ELSE
+               COMPUTE TAX-BAND-AMT = TAX-SAL - SLAB-2-LIMIT
+             END-IF
+             COMPUTE INCOME-TAX = INCOME-TAX +
+                 TAX-BAND-AMT * SLAB-2-RATE
+           END-IF
+           IF TAX-SAL > SLAB-3-LIMIT
+             IF TAX-SAL > SLAB-4-LIMIT
+               COMPUTE TAX-BAND-AMT = SLAB-4-LIMIT - SLAB-3-LIMIT
+             ELSE
+               COMPUTE TAX-BAND-AMT = TAX-SAL - SLAB-3-LIMIT
+             END-IF
+             COMPUTE INCOME-TAX = INCOME-TAX +
+                 TAX-BAND-AMT * SLAB-3-RATE
+           END-IF
+           IF TAX-SAL > SLAB-4-LIMIT
+             IF TAX-SAL > SLAB-5-LIMIT
+               COMPUTE TAX-BAND-AMT = SLAB-5-LIMIT - SLAB-4-LIMIT
+             ELSE
+               COMPUTE TAX-BAND-AMT = TAX-SAL - SLAB-4-LIMIT
+             END-IF
+             COMPUTE INCOME-TAX = INCOME-TAX +
+                 TAX-BAND-AMT * SLAB-4-RATE
+           END-IF
+           IF TAX-SAL > SLAB-5-LIMIT
+             COMPUTE TAX-BAND-AMT = TAX-SAL - SLAB-5-LIMIT
+             COMPUTE INCOME-TAX = INCOME-TAX +
+                 TAX-BAND-AMT * SLAB-5-RATE
+           END-IF
+           PERFORM 0002A-APPLY-SURCHG-CESS THRU 0002A-EXIT.
+           PERFORM 0008-TDS-RECONCILE THRU 0008-EXIT.
+           DISPLAY 'THE TAX CALCULATED IS: 'INCOME-TAX.
+           PERFORM 0003-WRITE-OUTPUT THRU 0003-EXIT.
+      *
+         0002-EXIT.
+      *
+       0002A-APPLY-SURCHG-CESS.
+      *
+           EVALUATE TRUE
+             WHEN GROSS-SALARY > SURCHARGE-LIMIT-3
+               COMPUTE SURCHARGE-AMT = INCOME-TAX * SURCHARGE-RATE-3
+             WHEN GROSS-SALARY > SURCHARGE-LIMIT-2
+               COMPUTE SURCHARGE-AMT = INCOME-TAX * SURCHARGE-RATE-2
+             WHEN GROSS-SALARY > SURCHARGE-LIMIT-1
+               COMPUTE SURCHARGE-AMT = INCOME-TAX * SURCHARGE-RATE-1
+             WHEN OTHER
+               MOVE ZEROS TO SURCHARGE-AMT
+           END-EVALUATE
+           COMPUTE INCOME-TAX = INCOME-TAX + SURCHARGE-AMT
+           COMPUTE CESS-AMT = INCOME-TAX * CESS-RATE
+           COMPUTE INCOME-TAX = INCOME-TAX + CESS-AMT.
+      *
+       0002A-EXIT.
+      *
+       0002B-LOOKUP-EMPLOYEE.
+      *
+           MOVE PAN-NO TO EMP-PAN-NO
+           READ EMPMAST
+             INVALID KEY
+               MOVE SPACES TO EMP-ID
+               MOVE SPACES TO EMP-NAME
+               MOVE ZEROS TO EMP-DOB
+           END-READ
+           COMPUTE WS-EMP-AGE = WS-CURRENT-YEAR - EMP-DOB-YEAR
+           EVALUATE TRUE
+             WHEN EMP-DOB-YEAR = ZERO
+               MOVE MAX-AMT TO WS-EXEMPT-LIMIT
+               MOVE 'N' TO CATEGORY-CODE
+             WHEN WS-EMP-AGE >= SUPER-SR-AGE-THRESHOLD
+               MOVE SUPER-SR-EXEMPT-LIMIT TO WS-EXEMPT-LIMIT
+               MOVE 'P' TO CATEGORY-CODE
+             WHEN WS-EMP-AGE >= SENIOR-AGE-THRESHOLD
+               MOVE SENIOR-EXEMPT-LIMIT TO WS-EXEMPT-LIMIT
+               MOVE 'S' TO CATEGORY-CODE
+             WHEN OTHER
+               MOVE MAX-AMT TO WS-EXEMPT-LIMIT
+               MOVE 'N' TO CATEGORY-CODE
+           END-EVALUATE.
+      *
+       0002B-EXIT.
+      *
+       0003-WRITE-OUTPUT.
+      *
+           MOVE 'D' TO REC-TYPE-O.
+           MOVE PAN-NO TO PAN-NO-O.
+           MOVE INCOME-TAX TO INCOME-TAX-O.
+           MOVE EMP-ID TO EMP-ID-O.
+           MOVE CATEGORY-CODE TO CATEGORY-O.
+           MOVE EMP-NAME TO EMP-NAME-O.
+           WRITE OUTPUTDETAILS.
+           PERFORM 0007-WRITE-PRINT-DETAIL THRU 0007-EXIT
+           ADD INCOME-TAX TO WS-TAX-TOTAL.
+      *
+       0003-EXIT.
+      *
+       0004-CLOSEFILE.
+           CLOSE INCOMEFILE, OUTPUTFL, EXCEPTFL, EMPMAST, PRINTFL,
+                 TDSRPTFL
+           GOBACK.
+       0004-EXIT.
+      *
+       0005-WRITE-TRAILER.
+      *
+           MOVE 'T' TO TRAILER-REC-TYPE
+           MOVE 'TLR' TO TRAILER-ID
+           MOVE WS-INPUT-COUNT TO TRAILER-COUNT
+           MOVE WS-TAX-TOTAL TO TRAILER-TAX-TOT
+           WRITE OUTPUT-TRAILER.
+      *
+       0005-EXIT.
+      *
+       0006-WRITE-CHECKPOINT.
+      *
+           OPEN OUTPUT CHECKPTFL
+           MOVE WS-INPUT-COUNT TO CKPT-REC-COUNT
+           MOVE PAN-NO TO CKPT-PAN-NO
+           MOVE WS-TAX-TOTAL TO CKPT-TAX-TOTAL
+           MOVE WS-PAGE-NUMBER TO CKPT-PAGE-NUMBER
+           MOVE WS-LINE-COUNT TO CKPT-LINE-COUNT
+           SET CKPT-STATUS-INCOMPLETE TO TRUE
+           WRITE CKPT-RECORD
+           CLOSE CHECKPTFL.
+      *
+       0006-EXIT.
+      *
+      *    WRITTEN ONCE AT A CLEAN END OF FILE SO THE NEXT INVOCATION
+      *    OF THE PROGRAM - A ROUTINE FRESH RUN, NOT A RERUN AFTER AN
+      *    ABEND - FINDS A COMPLETE SENTINEL RATHER THAN THE LAST
+      *    MID-RUN WATERMARK AND DOES NOT TRY TO RESTART FROM IT.
+       0006B-CLOSE-CHECKPOINT.
+      *
+           OPEN OUTPUT CHECKPTFL
+           MOVE WS-INPUT-COUNT TO CKPT-REC-COUNT
+           MOVE SPACES TO CKPT-PAN-NO
+           MOVE WS-TAX-TOTAL TO CKPT-TAX-TOTAL
+           MOVE WS-PAGE-NUMBER TO CKPT-PAGE-NUMBER
+           MOVE WS-LINE-COUNT TO CKPT-LINE-COUNT
+           SET CKPT-STATUS-COMPLETE TO TRUE
+           WRITE CKPT-RECORD
+           CLOSE CHECKPTFL.
+      *
+       0006B-EXIT.
+      *
+      *    CHECKPOINT-INTERVAL TEST - RUN AGAINST EVERY INPUT RECORD
+      *    READ, VALID OR REJECTED, SO A RUN OF REJECTS SITTING ON AN
+      *    INTERVAL BOUNDARY CANNOT CAUSE A WATERMARK TO BE SKIPPED.
+       0006A-CHECK-CHECKPOINT.
+      *
+           DIVIDE WS-INPUT-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = ZERO
+             PERFORM 0006-WRITE-CHECKPOINT THRU 0006-EXIT
+           END-IF.
+      *
+       0006A-EXIT.
+      *
+       0007-WRITE-PRINT-DETAIL.
+      *
+           IF WS-LINE-COUNT = ZERO OR WS-LINE-COUNT >= WS-MAX-LINES-PAGE
+             PERFORM 0007A-WRITE-PRINT-HEADERS THRU 0007A-EXIT
+           END-IF
+           MOVE PAN-NO TO RPT-PAN-NO
+           MOVE EMP-NAME TO RPT-EMP-NAME
+           MOVE GROSS-SALARY TO RPT-GROSS-SAL
+           MOVE DED TO RPT-DED
+           MOVE INCOME-TAX TO RPT-TAX
+           WRITE PRINT-LINE FROM RPT-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+      *
+       0007-EXIT.
+      *
+       0007A-WRITE-PRINT-HEADERS.
+      *
+           ADD 1 TO WS-PAGE-NUMBER
+           STRING WS-CURRENT-YEAR  DELIMITED BY SIZE
+                  '-'              DELIMITED BY SIZE
+                  WS-CURRENT-MONTH DELIMITED BY SIZE
+                  '-'              DELIMITED BY SIZE
+                  WS-CURRENT-DAY   DELIMITED BY SIZE
+             INTO RPT-RUN-DATE
+           MOVE WS-PAGE-NUMBER TO RPT-PAGE-NO
+           WRITE PRINT-LINE FROM RPT-HEADING-1
+           WRITE PRINT-LINE FROM RPT-HEADING-2
+           WRITE PRINT-LINE FROM WS-BLANK-LINE
+           MOVE ZERO TO WS-LINE-COUNT.
+      *
+       0007A-EXIT.
+      *
+       0008-TDS-RECONCILE.
+      *
+           COMPUTE WS-TDS-DIFF = INCOME-TAX - TDS-DEDUCTED
+           EVALUATE TRUE
+             WHEN WS-TDS-DIFF > 0
+               MOVE 'S' TO TDS-FLAG
+               COMPUTE WS-TDS-DIFF-ABS = WS-TDS-DIFF
+             WHEN WS-TDS-DIFF < 0
+               MOVE 'E' TO TDS-FLAG
+               COMPUTE WS-TDS-DIFF-ABS = WS-TDS-DIFF * -1
+             WHEN OTHER
+               MOVE 'B' TO TDS-FLAG
+               MOVE ZEROS TO WS-TDS-DIFF-ABS
+           END-EVALUATE
+           MOVE PAN-NO TO PAN-NO-T
+           MOVE INCOME-TAX TO COMPUTED-TAX-T
+           MOVE TDS-DEDUCTED TO TDS-DEDUCTED-T
+           MOVE WS-TDS-DIFF-ABS TO TAX-DIFF-T
+           MOVE TDS-FLAG TO TDS-FLAG-T
+           WRITE TDS-RECORD.
+      *
+       0008-EXIT.
+      *
